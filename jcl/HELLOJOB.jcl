@@ -0,0 +1,71 @@
+//HELLOJOB JOB (ACCTNO),'STRING BUILD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* HELLOJOB - nightly run of the HELLO string-build job stream. *
+//* STEP010 drives STRDRV, which CALLs the HELLO subroutine once *
+//* per FRAGIN record and produces STROUT/AUDITLOG/EXCRPT/       *
+//* RESTCTL/SUMRPT. Scheduled immediately after the FRAGIN feed  *
+//* job in the nightly stream - see the scheduling note below.   *
+//*--------------------------------------------------------------*
+//* RESTART must be kept in sync with PARM-RESTART-FLAG on       *
+//* PARMFILE: override to RESTART=Y (and set PARM-RESTART-FLAG   *
+//* ='Y') only when resubmitting this job to resume a day's run  *
+//* that abended mid-way; the default below is a fresh run.      *
+//*--------------------------------------------------------------*
+//         SET RESTART=N
+//STEP010  EXEC PGM=STRDRV
+//STEPLIB  DD DISP=SHR,DSN=PROD.STRING.LOADLIB
+//FRAGIN   DD DISP=SHR,DSN=PROD.STRING.FRAGIN
+//PARMFILE DD DISP=SHR,DSN=PROD.STRING.PARMFILE
+//*--------------------------------------------------------------*
+//* STROUT/EXCRPT/RESTCTL: a fresh run allocates a new GDG        *
+//* generation to write into; STRDRV's restart branch (OPEN       *
+//* EXTEND) expects to keep appending to the SAME generation the  *
+//* interrupted run was writing, so a restart targets the current *
+//* generation (0) with DISP=MOD instead of allocating another    *
+//* new one - see IMPLEMENTATION_STATUS.md req 008 note.           *
+//*--------------------------------------------------------------*
+// IF (RESTART = 'Y') THEN
+//STROUT   DD DISP=MOD,DSN=PROD.STRING.STROUT(0),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//EXCRPT   DD DISP=MOD,DSN=PROD.STRING.EXCRPT(0),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//RESTCTL  DD DISP=MOD,DSN=PROD.STRING.RESTCTL(0),
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+// ELSE
+//STROUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.STRING.STROUT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//EXCRPT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.STRING.EXCRPT(+1),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//RESTCTL  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.STRING.RESTCTL(+1),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+// ENDIF
+//AUDITLOG DD DISP=(MOD,CATLG,KEEP),
+//             DSN=PROD.STRING.AUDITLOG,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=164,BLKSIZE=0)
+//SUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Downstream steps only run when STEP010 ends clean. A nonzero *
+//* return code (e.g. an I/O abend STRDRV could not recover      *
+//* from) stops the rest of the stream here instead of feeding   *
+//* bad or partial output further downstream.                    *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(4,GE,STEP010)
+//*--------------------------------------------------------------*
+//* Placeholder for the next job in the stream (e.g. the extract *
+//* that consumes STROUT). Replace IEFBR14 with the real program *
+//* when that step is built; COND keeps the same gate.           *
+//*--------------------------------------------------------------*
+//*
+//* Nightly schedule slot: HELLOJOB runs after FRAGFEED (the job
+//* that lands PROD.STRING.FRAGIN) completes successfully, and
+//* before EXTRACT01 (the downstream job that reads STROUT).
+//*
