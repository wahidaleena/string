@@ -0,0 +1,479 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRDRV.
+
+      * STRDRV is the batch driver for the HELLO string-building
+      * subroutine: it reads one fragment record per CALL, drives the
+      * exception report, audit trail, checkpoint/restart and
+      * reconciliation pass, and produces the run's output file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRAG-FILE ASSIGN TO FRAGIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FRAG-STATUS.
+
+           SELECT STR-FILE ASSIGN TO STROUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STR-STATUS.
+
+           SELECT EXC-FILE ASSIGN TO EXCRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO PARMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUD-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT RST-FILE ASSIGN TO RESTCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RST-STATUS.
+
+           SELECT SUM-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       COPY PARMREC.
+
+       FD  FRAG-FILE
+           RECORDING MODE IS F.
+       COPY FRAGREC.
+
+       FD  STR-FILE
+           RECORDING MODE IS F.
+       COPY STRREC.
+
+       FD  EXC-FILE
+           RECORDING MODE IS F.
+       COPY EXCREC.
+
+       FD  AUD-FILE
+           RECORDING MODE IS F.
+       COPY AUDREC.
+
+       FD  RST-FILE
+           RECORDING MODE IS F.
+       COPY CHKREC.
+
+      * End-of-job control-total report - one human-readable line per
+      * record, so operations can eyeball it without scanning SYSOUT.
+       FD  SUM-FILE
+           RECORDING MODE IS F.
+       01  SUM-RECORD                        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      * WS-STRING is sized to the largest possible concatenation of the
+      * three fragment fields plus separators (30+20+20+2). GnuCOBOL/IBM
+      * COBOL alphanumeric STRING targets are not ODO-eligible (ODO
+      * only applies to OCCURS tables), so the "actual length used" is
+      * tracked separately in WS-STRING-LEN, derived from the pointer
+      * once HELLO returns, rather than resizing WS-STRING.
+       01  WS-STRING PIC A(72).
+       01  WS-STRING-LEN PIC 9(4) VALUE 0.
+       01  WS-STR1 PIC A(30).
+       01  WS-STR2 PIC A(20).
+       01  WS-STR3 PIC A(20).
+       01  WS-COUNT PIC 9(4) VALUE 1.
+       01  WS-OVERFLOW-FLAG               PIC X VALUE 'N'.
+
+       01  WS-FRAG-STATUS                 PIC XX.
+       01  WS-STR-STATUS                  PIC XX.
+       01  WS-EXC-STATUS                  PIC XX.
+       01  WS-PARM-STATUS                 PIC XX.
+       01  WS-AUD-STATUS                  PIC XX.
+       01  WS-RST-STATUS                  PIC XX.
+       01  WS-SUM-STATUS                  PIC XX.
+       01  WS-EOF-SWITCH                  PIC X VALUE 'N'.
+       01  WS-ABORT-DDNAME                PIC X(8).
+       01  WS-ABORT-STATUS                PIC XX.
+
+      * End-of-job control totals for 3100-WRITE-SUMMARY. These are
+      * this-run-only counts (not carried across a restart checkpoint,
+      * same as WS-OVERFLOW-COUNT and WS-RECON-COUNT above), since the
+      * summary reports how this execution behaved.
+       01  WS-RECORDS-READ                PIC 9(6) VALUE 0.
+       01  WS-BUILT-COUNT                 PIC 9(6) VALUE 0.
+       01  WS-TOTAL-CHARS                 PIC 9(8) VALUE 0.
+
+      * Checkpoint/restart controls, loaded from PARM-FILE.
+       01  WS-RESTART-FLAG                PIC X VALUE 'N'.
+       01  WS-CHKPT-INTERVAL              PIC 9(6) VALUE 0.
+       01  WS-RECORD-COUNT                PIC 9(6) VALUE 0.
+       01  WS-LAST-CHK-COUNT              PIC 9(6) VALUE 0.
+       01  WS-LAST-CHK-KEY                PIC X(6) VALUE SPACES.
+       01  WS-SKIP-COUNT                  PIC 9(6) VALUE 0.
+       01  WS-OVERFLOW-COUNT              PIC 9(6) VALUE 0.
+       01  WS-RECON-COUNT                 PIC 9(6) VALUE 0.
+
+      * Reconciliation working fields for 2070-RECONCILE.
+       01  WS-RECON-F1                    PIC X(72).
+       01  WS-RECON-F2                    PIC X(72).
+       01  WS-RECON-F3                    PIC X(72).
+       01  WS-RECON-MISMATCH              PIC X VALUE 'N'.
+       01  WS-RECON-MID-LEN               PIC S9(4) VALUE 0.
+       01  WS-RECON-F3-START              PIC 9(4) VALUE 0.
+
+      * Run-time format selection, loaded from PARM-FILE by
+      * 1000-INITIALIZE. Defaults to the legacy format if PARM-FILE is
+      * empty so existing runs keep working unchanged.
+       01  WS-DELIM-CODE                  PIC X VALUE '0'.
+       01  WS-SEP-CHAR                    PIC X VALUE ','.
+       01  WS-RUN-ID                      PIC X(8) VALUE SPACES.
+
+      * Run date for the audit trail, taken from the system clock.
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YYYYMMDD           PIC 9(8).
+           05  FILLER                     PIC X(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FRAG-FILE UNTIL WS-EOF-SWITCH = 'Y'
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = '00'
+               MOVE 'PARMFILE' TO WS-ABORT-DDNAME
+               MOVE WS-PARM-STATUS TO WS-ABORT-STATUS
+               PERFORM 9000-ABORT-OPEN
+           END-IF
+           READ PARM-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE PARM-DELIM-CODE TO WS-DELIM-CODE
+                   MOVE PARM-SEP-CHAR TO WS-SEP-CHAR
+                   MOVE PARM-RUN-ID TO WS-RUN-ID
+                   MOVE PARM-RESTART-FLAG TO WS-RESTART-FLAG
+                   MOVE PARM-CHKPT-INTERVAL TO WS-CHKPT-INTERVAL
+           END-READ
+           CLOSE PARM-FILE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+           OPEN INPUT FRAG-FILE
+           IF WS-FRAG-STATUS NOT = '00'
+               MOVE 'FRAGIN' TO WS-ABORT-DDNAME
+               MOVE WS-FRAG-STATUS TO WS-ABORT-STATUS
+               PERFORM 9000-ABORT-OPEN
+           END-IF
+
+           OPEN EXTEND AUD-FILE
+           IF WS-AUD-STATUS NOT = '00'
+               MOVE 'AUDITLOG' TO WS-ABORT-DDNAME
+               MOVE WS-AUD-STATUS TO WS-ABORT-STATUS
+               PERFORM 9000-ABORT-OPEN
+           END-IF
+
+           OPEN OUTPUT SUM-FILE
+           IF WS-SUM-STATUS NOT = '00'
+               MOVE 'SUMRPT' TO WS-ABORT-DDNAME
+               MOVE WS-SUM-STATUS TO WS-ABORT-STATUS
+               PERFORM 9000-ABORT-OPEN
+           END-IF
+
+           IF WS-RESTART-FLAG = 'Y'
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND STR-FILE
+               IF WS-STR-STATUS NOT = '00'
+                   MOVE 'STROUT' TO WS-ABORT-DDNAME
+                   MOVE WS-STR-STATUS TO WS-ABORT-STATUS
+                   PERFORM 9000-ABORT-OPEN
+               END-IF
+               OPEN EXTEND EXC-FILE
+               IF WS-EXC-STATUS NOT = '00'
+                   MOVE 'EXCRPT' TO WS-ABORT-DDNAME
+                   MOVE WS-EXC-STATUS TO WS-ABORT-STATUS
+                   PERFORM 9000-ABORT-OPEN
+               END-IF
+               OPEN EXTEND RST-FILE
+               IF WS-RST-STATUS NOT = '00'
+                   MOVE 'RESTCTL' TO WS-ABORT-DDNAME
+                   MOVE WS-RST-STATUS TO WS-ABORT-STATUS
+                   PERFORM 9000-ABORT-OPEN
+               END-IF
+               MOVE WS-LAST-CHK-COUNT TO WS-RECORD-COUNT WS-SKIP-COUNT
+               PERFORM 1200-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT STR-FILE
+               IF WS-STR-STATUS NOT = '00'
+                   MOVE 'STROUT' TO WS-ABORT-DDNAME
+                   MOVE WS-STR-STATUS TO WS-ABORT-STATUS
+                   PERFORM 9000-ABORT-OPEN
+               END-IF
+               OPEN OUTPUT EXC-FILE
+               IF WS-EXC-STATUS NOT = '00'
+                   MOVE 'EXCRPT' TO WS-ABORT-DDNAME
+                   MOVE WS-EXC-STATUS TO WS-ABORT-STATUS
+                   PERFORM 9000-ABORT-OPEN
+               END-IF
+               OPEN OUTPUT RST-FILE
+               IF WS-RST-STATUS NOT = '00'
+                   MOVE 'RESTCTL' TO WS-ABORT-DDNAME
+                   MOVE WS-RST-STATUS TO WS-ABORT-STATUS
+                   PERFORM 9000-ABORT-OPEN
+               END-IF
+           END-IF
+
+           IF WS-EOF-SWITCH NOT = 'Y'
+               READ FRAG-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-IF.
+
+      * Read every checkpoint on RESTCTL; the last one read is the most
+      * recent, since checkpoints are appended in processing order.
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT RST-FILE
+           IF WS-RST-STATUS NOT = '00'
+               MOVE 'RESTCTL' TO WS-ABORT-DDNAME
+               MOVE WS-RST-STATUS TO WS-ABORT-STATUS
+               PERFORM 9000-ABORT-OPEN
+           END-IF
+           PERFORM UNTIL WS-RST-STATUS = '10'
+               READ RST-FILE
+                   AT END MOVE '10' TO WS-RST-STATUS
+                   NOT AT END
+                       MOVE CHK-REC-COUNT TO WS-LAST-CHK-COUNT
+                       MOVE CHK-LAST-KEY TO WS-LAST-CHK-KEY
+               END-READ
+           END-PERFORM
+           CLOSE RST-FILE
+           MOVE SPACES TO WS-RST-STATUS.
+
+      * Reposition the sequential fragment file past the records the
+      * last checkpoint confirms were already processed.
+      * These repositioning reads are not counted into WS-RECORDS-READ:
+      * that counter reports records this execution genuinely
+      * processed, and a skip-read was already counted as read by the
+      * interrupted run that wrote the checkpoint being honored here.
+       1200-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ FRAG-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-FRAG-FILE.
+           MOVE FRAG-STR1 TO WS-STR1
+           MOVE FRAG-STR2 TO WS-STR2
+           MOVE FRAG-STR3 TO WS-STR3
+
+           CALL 'HELLO' USING WS-STR1 WS-STR2 WS-STR3 WS-DELIM-CODE
+               WS-SEP-CHAR WS-STRING WS-COUNT WS-OVERFLOW-FLAG
+           END-CALL
+           COMPUTE WS-STRING-LEN = WS-COUNT - 1
+           IF WS-OVERFLOW-FLAG = 'Y'
+               PERFORM 2100-WRITE-EXCEPTION
+           ELSE
+               ADD 1 TO WS-BUILT-COUNT
+           END-IF
+           ADD WS-STRING-LEN TO WS-TOTAL-CHARS
+
+           MOVE FRAG-KEY TO STR-OUT-KEY
+           MOVE WS-STRING TO STR-OUT-STRING
+           WRITE STR-RECORD
+
+           PERFORM 2050-WRITE-AUDIT
+           PERFORM 2070-RECONCILE
+
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-CHKPT-INTERVAL > 0
+               AND FUNCTION MOD(WS-RECORD-COUNT WS-CHKPT-INTERVAL) = 0
+               PERFORM 2060-WRITE-CHECKPOINT
+           END-IF
+
+           DISPLAY 'WS-STRING : ' WS-STRING
+           DISPLAY 'WS-COUNT : ' WS-COUNT
+
+           READ FRAG-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       2050-WRITE-AUDIT.
+           MOVE WS-CURR-YYYYMMDD TO AUD-RUN-DATE
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE FRAG-KEY TO AUD-KEY
+           MOVE WS-STR1 TO AUD-STR1
+           MOVE WS-STR2 TO AUD-STR2
+           MOVE WS-STR3 TO AUD-STR3
+           MOVE WS-STRING TO AUD-STRING
+           WRITE AUD-RECORD.
+
+       2060-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CHK-REC-COUNT
+           MOVE FRAG-KEY TO CHK-LAST-KEY
+           WRITE CHK-RECORD.
+
+      * Reconciliation pass: decompose WS-STRING back into its three
+      * fragments and confirm they match what went in, for every
+      * delimiter format HELLO can build - not just the legacy one.
+      * The EVALUATE below mirrors HELLO's own dispatch in
+      * 0000-MAIN-PROCESS (string.cbl) exactly, so whichever paragraph
+      * built the record is always the one that reconciles it.
+       2070-RECONCILE.
+           EVALUATE WS-DELIM-CODE
+               WHEN '1'
+                   PERFORM 2071-RECONCILE-SEPARATED
+               WHEN '2'
+                   PERFORM 2072-RECONCILE-FIXED-WIDTH
+               WHEN OTHER
+                   PERFORM 2073-RECONCILE-LEGACY
+           END-EVALUATE.
+
+      * Separated format (code '1'): 2011-BUILD-SEPARATED strings each
+      * trimmed fragment with WS-SEP-CHAR as the only real delimiter,
+      * so UNSTRING on that same character recovers the three
+      * fragments directly.
+       2071-RECONCILE-SEPARATED.
+           MOVE SPACES TO WS-RECON-F1 WS-RECON-F2 WS-RECON-F3
+           UNSTRING WS-STRING(1:WS-STRING-LEN)
+               DELIMITED BY WS-SEP-CHAR
+               INTO WS-RECON-F1 WS-RECON-F2 WS-RECON-F3
+           END-UNSTRING
+
+           MOVE 'N' TO WS-RECON-MISMATCH
+           IF (WS-RECON-F1 NOT = FUNCTION TRIM(WS-STR2))
+               OR (WS-RECON-F2 NOT = FUNCTION TRIM(WS-STR3))
+               OR (WS-RECON-F3 NOT = FUNCTION TRIM(WS-STR1))
+               MOVE 'Y' TO WS-RECON-MISMATCH
+           END-IF
+           IF WS-RECON-MISMATCH = 'Y'
+               PERFORM 2075-WRITE-RECON-EXCEPTION
+           END-IF.
+
+      * Fixed-width format (code '2'): 2012-BUILD-FIXED-WIDTH strings
+      * every fragment DELIMITED BY SIZE at its full declared width
+      * with no separator, so the three fragments sit at known fixed
+      * offsets (1:20, 21:20, 41:30) with no UNSTRING needed.
+       2072-RECONCILE-FIXED-WIDTH.
+           MOVE WS-STRING(1:20) TO WS-RECON-F1
+           MOVE WS-STRING(21:20) TO WS-RECON-F2
+           MOVE WS-STRING(41:30) TO WS-RECON-F3
+
+           MOVE 'N' TO WS-RECON-MISMATCH
+           IF (WS-RECON-F1 NOT = WS-STR2)
+               OR (WS-RECON-F2 NOT = WS-STR3)
+               OR (WS-RECON-F3 NOT = WS-STR1)
+               MOVE 'Y' TO WS-RECON-MISMATCH
+           END-IF
+           IF WS-RECON-MISMATCH = 'Y'
+               PERFORM 2075-WRITE-RECON-EXCEPTION
+           END-IF.
+
+      * Legacy format (any code other than '1'/'2', including
+      * blank/invalid - matching HELLO's WHEN OTHER): WS-STR2 and
+      * WS-STR1 were placed by SIZE at known fixed positions (the
+      * first 20 bytes, the last 30 bytes); the bytes between them are
+      * WS-STR3's contribution, which HELLO's legacy build stopped at
+      * the same SPACE delimiter used here.
+       2073-RECONCILE-LEGACY.
+           MOVE WS-STRING(1:20) TO WS-RECON-F1
+           COMPUTE WS-RECON-MID-LEN = WS-STRING-LEN - 20 - 30
+           MOVE SPACES TO WS-RECON-F2
+           IF WS-RECON-MID-LEN > 0
+               UNSTRING WS-STRING(21:WS-RECON-MID-LEN)
+                   DELIMITED BY SPACE
+                   INTO WS-RECON-F2
+               END-UNSTRING
+           END-IF
+           COMPUTE WS-RECON-F3-START = WS-STRING-LEN - 29
+           MOVE WS-STRING(WS-RECON-F3-START:30) TO WS-RECON-F3
+
+           MOVE 'N' TO WS-RECON-MISMATCH
+           IF (WS-RECON-F1 NOT = WS-STR2)
+               OR (WS-RECON-F2 NOT = FUNCTION TRIM(WS-STR3))
+               OR (WS-RECON-F3 NOT = WS-STR1)
+               MOVE 'Y' TO WS-RECON-MISMATCH
+           END-IF
+           IF WS-RECON-MISMATCH = 'Y'
+               PERFORM 2075-WRITE-RECON-EXCEPTION
+           END-IF.
+
+       2075-WRITE-RECON-EXCEPTION.
+           MOVE FRAG-KEY TO EXC-KEY
+           MOVE WS-STR1 TO EXC-STR1
+           MOVE WS-STR2 TO EXC-STR2
+           MOVE WS-STR3 TO EXC-STR3
+           MOVE WS-COUNT TO EXC-COUNT
+           MOVE 'RECON MISMATCH' TO EXC-REASON
+           WRITE EXC-RECORD
+           ADD 1 TO WS-RECON-COUNT.
+
+       2100-WRITE-EXCEPTION.
+           MOVE FRAG-KEY TO EXC-KEY
+           MOVE WS-STR1 TO EXC-STR1
+           MOVE WS-STR2 TO EXC-STR2
+           MOVE WS-STR3 TO EXC-STR3
+           MOVE WS-COUNT TO EXC-COUNT
+           MOVE 'STRING OVERFLOW' TO EXC-REASON
+           WRITE EXC-RECORD
+           ADD 1 TO WS-OVERFLOW-COUNT.
+
+       3000-TERMINATE.
+           PERFORM 3100-WRITE-SUMMARY
+           CLOSE FRAG-FILE
+           CLOSE STR-FILE
+           CLOSE EXC-FILE
+           CLOSE AUD-FILE
+           CLOSE RST-FILE
+           CLOSE SUM-FILE.
+
+      * One control-total page for SUMRPT so operations can confirm
+      * the run behaved normally without scanning the rest of SYSOUT.
+       3100-WRITE-SUMMARY.
+           MOVE SPACES TO SUM-RECORD
+           STRING 'STRDRV CONTROL TOTALS - RUN ' WS-RUN-ID
+               DELIMITED BY SIZE INTO SUM-RECORD
+           END-STRING
+           WRITE SUM-RECORD
+
+           MOVE SPACES TO SUM-RECORD
+           STRING 'RECORDS READ..........: ' WS-RECORDS-READ
+               DELIMITED BY SIZE INTO SUM-RECORD
+           END-STRING
+           WRITE SUM-RECORD
+
+           MOVE SPACES TO SUM-RECORD
+           STRING 'STRINGS BUILT.........: ' WS-BUILT-COUNT
+               DELIMITED BY SIZE INTO SUM-RECORD
+           END-STRING
+           WRITE SUM-RECORD
+
+           MOVE SPACES TO SUM-RECORD
+           STRING 'OVERFLOW EXCEPTIONS...: ' WS-OVERFLOW-COUNT
+               DELIMITED BY SIZE INTO SUM-RECORD
+           END-STRING
+           WRITE SUM-RECORD
+
+           MOVE SPACES TO SUM-RECORD
+           STRING 'RECONCILIATION EXC....: ' WS-RECON-COUNT
+               DELIMITED BY SIZE INTO SUM-RECORD
+           END-STRING
+           WRITE SUM-RECORD
+
+           MOVE SPACES TO SUM-RECORD
+           STRING 'TOTAL CHARACTERS WRITTEN: ' WS-TOTAL-CHARS
+               DELIMITED BY SIZE INTO SUM-RECORD
+           END-STRING
+           WRITE SUM-RECORD.
+
+      * A failed OPEN on any file means STRDRV cannot do its job - fail
+      * fast with a diagnosable message instead of running on with an
+      * unopened file (e.g. a missing FRAGIN or PARMFILE dataset).
+       9000-ABORT-OPEN.
+           DISPLAY 'STRDRV: OPEN FAILED FOR ' WS-ABORT-DDNAME
+               ' - FILE STATUS ' WS-ABORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
