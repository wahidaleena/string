@@ -1,24 +1,78 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
-       
+
+      * HELLO is the shop's shared string-building subroutine: given
+      * the three fragments and a format selection, it builds the
+      * concatenated result and returns it plus the ending pointer.
+      * It owns no files of its own - STRDRV (strdrv.cbl) is the batch
+      * driver that reads FRAGIN and CALLs HELLO once per record; any
+      * other program needing the same concatenation can CALL it too.
+
        DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 WS-STRING PIC A(30).
-          01 WS-STR1 PIC A(15) VALUE 'Tutorialspoint'.
-          01 WS-STR2 PIC A(7) VALUE 'Welcome'.
-          01 WS-STR3 PIC A(7) VALUE 'To AND'.
-          01 WS-COUNT PIC 99 VALUE 1.
-       
-       PROCEDURE DIVISION.
-          STRING WS-STR2 DELIMITED BY SIZE
-             WS-STR3 DELIMITED BY SPACE
-             WS-STR1 DELIMITED BY SIZE
-             INTO WS-STRING 
-             WITH POINTER WS-COUNT
-             ON OVERFLOW DISPLAY 'OVERFLOW!' 
-          END-STRING.
-          
-          DISPLAY 'WS-STRING : 'WS-STRING.
-          DISPLAY 'WS-COUNT : 'WS-COUNT.
-       
-       STOP RUN.
+       WORKING-STORAGE SECTION.
+       01  WS-SEP-CHAR                    PIC X.
+
+       LINKAGE SECTION.
+       01  LK-STR1                        PIC A(30).
+       01  LK-STR2                        PIC A(20).
+       01  LK-STR3                        PIC A(20).
+       01  LK-DELIM-CODE                  PIC X.
+       01  LK-SEP-CHAR                    PIC X.
+       01  LK-STRING                      PIC A(72).
+       01  LK-COUNT                       PIC 9(4).
+       01  LK-OVERFLOW-FLAG               PIC X.
+
+       PROCEDURE DIVISION USING LK-STR1 LK-STR2 LK-STR3 LK-DELIM-CODE
+           LK-SEP-CHAR LK-STRING LK-COUNT LK-OVERFLOW-FLAG.
+
+       0000-MAIN-PROCESS.
+           MOVE 'N' TO LK-OVERFLOW-FLAG
+           MOVE 1 TO LK-COUNT
+           MOVE SPACES TO LK-STRING
+           MOVE LK-SEP-CHAR TO WS-SEP-CHAR
+
+           EVALUATE LK-DELIM-CODE
+               WHEN '1'
+                   PERFORM 2011-BUILD-SEPARATED
+               WHEN '2'
+                   PERFORM 2012-BUILD-FIXED-WIDTH
+               WHEN OTHER
+                   PERFORM 2010-BUILD-LEGACY
+           END-EVALUATE
+
+           GOBACK.
+
+       2010-BUILD-LEGACY.
+           STRING LK-STR2 DELIMITED BY SIZE
+              LK-STR3 DELIMITED BY SPACE
+              LK-STR1 DELIMITED BY SIZE
+              INTO LK-STRING
+              WITH POINTER LK-COUNT
+              ON OVERFLOW MOVE 'Y' TO LK-OVERFLOW-FLAG
+           END-STRING.
+
+      * DELIMITED BY SPACE stops at the first embedded space, not just
+      * trailing padding, which would silently truncate a multi-word
+      * fragment (e.g. a two-word customer name). FUNCTION TRIM strips
+      * the trailing padding ahead of time so SIZE can carry the whole
+      * trimmed fragment through, leaving only WS-SEP-CHAR as the
+      * actual field delimiter in the output.
+       2011-BUILD-SEPARATED.
+           STRING FUNCTION TRIM(LK-STR2) DELIMITED BY SIZE
+              WS-SEP-CHAR DELIMITED BY SIZE
+              FUNCTION TRIM(LK-STR3) DELIMITED BY SIZE
+              WS-SEP-CHAR DELIMITED BY SIZE
+              FUNCTION TRIM(LK-STR1) DELIMITED BY SIZE
+              INTO LK-STRING
+              WITH POINTER LK-COUNT
+              ON OVERFLOW MOVE 'Y' TO LK-OVERFLOW-FLAG
+           END-STRING.
+
+       2012-BUILD-FIXED-WIDTH.
+           STRING LK-STR2 DELIMITED BY SIZE
+              LK-STR3 DELIMITED BY SIZE
+              LK-STR1 DELIMITED BY SIZE
+              INTO LK-STRING
+              WITH POINTER LK-COUNT
+              ON OVERFLOW MOVE 'Y' TO LK-OVERFLOW-FLAG
+           END-STRING.
