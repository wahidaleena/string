@@ -0,0 +1,22 @@
+      *****************************************************************
+      * PARMREC - run parameter record read once at job start. Lets
+      * operations pick the STRING output format and tag the run's
+      * audit trail without a recompile.
+      *   PARM-DELIM-CODE '0' - legacy format: STR2 / STR3(trim) / STR1
+      *   PARM-DELIM-CODE '1' - comma (or PARM-SEP-CHAR) separated
+      *   PARM-DELIM-CODE '2' - fixed-width padded, no separator
+      *   PARM-RUN-ID         - operations-assigned identifier for this
+      *                         run, carried onto every audit record
+      *   PARM-RESTART-FLAG   - 'Y' resume from the last RESTCTL
+      *                         checkpoint instead of starting at
+      *                         record 1; 'N' (default) is a fresh run
+      *   PARM-CHKPT-INTERVAL - write a checkpoint every N records
+      *                         processed (0 or blank disables
+      *                         checkpointing)
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-DELIM-CODE            PIC X.
+           05  PARM-SEP-CHAR              PIC X.
+           05  PARM-RUN-ID                PIC X(8).
+           05  PARM-RESTART-FLAG          PIC X.
+           05  PARM-CHKPT-INTERVAL        PIC 9(6).
