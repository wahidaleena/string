@@ -0,0 +1,14 @@
+      *****************************************************************
+      * AUDREC - persistent audit trail record. One record is appended
+      * for every WS-STRING built by HELLO so downstream reconciliation
+      * can trace any output value back to the run and input record
+      * that produced it.
+      *****************************************************************
+       01  AUD-RECORD.
+           05  AUD-RUN-DATE               PIC 9(8).
+           05  AUD-RUN-ID                 PIC X(8).
+           05  AUD-KEY                    PIC X(6).
+           05  AUD-STR1                   PIC X(30).
+           05  AUD-STR2                   PIC X(20).
+           05  AUD-STR3                   PIC X(20).
+           05  AUD-STRING                 PIC X(72).
