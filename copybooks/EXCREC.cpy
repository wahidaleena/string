@@ -0,0 +1,11 @@
+      *****************************************************************
+      * EXCREC - exception report record written when the STRING
+      * statement in HELLO detects ON OVERFLOW for a fragment record.
+      *****************************************************************
+       01  EXC-RECORD.
+           05  EXC-KEY                    PIC X(6).
+           05  EXC-STR1                   PIC X(30).
+           05  EXC-STR2                   PIC X(20).
+           05  EXC-STR3                   PIC X(20).
+           05  EXC-COUNT                  PIC 9(4).
+           05  EXC-REASON                 PIC X(20).
