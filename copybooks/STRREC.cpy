@@ -0,0 +1,9 @@
+      *****************************************************************
+      * STRREC - STROUT output record: the concatenated WS-STRING
+      * HELLO built for a FRAGIN record, keyed by the same FRAG-KEY.
+      * This is the job's deliverable file - downstream EXTRACT01
+      * reads STROUT using this layout.
+      *****************************************************************
+       01  STR-RECORD.
+           05  STR-OUT-KEY                PIC X(6).
+           05  STR-OUT-STRING             PIC A(72).
