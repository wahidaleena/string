@@ -0,0 +1,9 @@
+      *****************************************************************
+      * FRAGREC - input record layout for the HELLO fragment file.
+      * One record supplies the three STRING fragments for one build.
+      *****************************************************************
+       01  FRAG-RECORD.
+           05  FRAG-KEY                   PIC X(6).
+           05  FRAG-STR1                  PIC X(30).
+           05  FRAG-STR2                  PIC X(20).
+           05  FRAG-STR3                  PIC X(20).
