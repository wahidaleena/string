@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CHKREC - restart control record. HELLO writes one of these to
+      * RESTCTL every PARM-CHKPT-INTERVAL records; on a restart run the
+      * last record in the file tells HELLO how many input records to
+      * skip and what key it last processed.
+      *****************************************************************
+       01  CHK-RECORD.
+           05  CHK-REC-COUNT              PIC 9(6).
+           05  CHK-LAST-KEY               PIC X(6).
